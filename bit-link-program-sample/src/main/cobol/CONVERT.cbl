@@ -16,12 +16,51 @@
       * CICS back-end bit channel/container sample                     *
       *                                                                *
       * This program expects to be invoked with a BIT container named  *
-      * INPUTDATA. INPUTDATA will contain a celcius temperature.       *
-      *  and returns the following containers:                         *
-      * A BIT container containing the temperatre input converted to   *
-      *       fahrenheit                                               *
-      * A BIT container containing the CICS return code from reading   *
-      * the input container                                            *
+      * INPUTDATA, holding a packed-decimal temperature reading (or,   *
+      * in batch mode, a table of readings - see INPUTCOUNT below).    *
+      * An optional MODE container selects the conversion direction:   *
+      *   'C' (the default) - INPUTDATA is Celsius, converted to       *
+      *       Fahrenheit and Kelvin                                    *
+      *   'F'               - INPUTDATA is Fahrenheit, converted to    *
+      *       Celsius (Kelvin is still derived from the Celsius value) *
+      * An optional ROUNDMODE container selects 'R' (round, the        *
+      * default) or 'T' (truncate) for the Celsius/Fahrenheit COMPUTE. *
+      * An optional INPUTCOUNT container switches the program into     *
+      * batch mode: INPUTDATA then holds INPUTCOUNT repeating readings *
+      * and OUTPUTDATA/OUTPUTKELVIN are returned as matching tables.   *
+      * An optional TEMPFLOOR container overrides the default -273.00  *
+      * Celsius floor used to reject physically impossible readings.   *
+      * An optional RETRYMODE container of 'Y' asks the program to     *
+      * signal recoverable container errors back via RETRYINDICATOR    *
+      * instead of abending the transaction.                           *
+      *                                                                *
+      * and returns the following containers:                         *
+      * OUTPUTDATA   - the converted temperature(s), Fahrenheit or     *
+      *                Celsius depending on MODE                       *
+      * OUTPUTKELVIN - the Kelvin equivalent of the same reading(s)    *
+      * CICSRC       - the CICS return code from the last container    *
+      *                operation, or -1 if a reading failed validation *
+      * ERRORDATA    - populated whenever RESP-ERROR or a validation   *
+      *                failure occurs, naming the failing command and  *
+      *                the RESP/RESP2 (or validation reason)           *
+      * RETRYINDICATOR - 'Y' when a recoverable container error        *
+      *                occurred and RETRYMODE was requested.  This is  *
+      *                a container of its own, not an encoding inside  *
+      *                CICSRC - CICSRC always carries the raw CICS RESP*
+      *                (or the -1 validation sentinel) so a caller     *
+      *                that only ever looked at CICSRC still sees a    *
+      *                real, unambiguous RESP value and keeps a        *
+      *                separate place to look for "should I retry".   *
+      * VALIDTABLE   - batch mode only.  One byte per reading, 'Y' or  *
+      *                'N', in the same order as OUTPUTDATA/           *
+      *                OUTPUTKELVIN.  CICSRC only says whether *any*   *
+      *                entry in the batch failed validation, so a     *
+      *                batch caller needs VALIDTABLE to tell which     *
+      *                entry(ies) were rejected (and zeroed) apart     *
+      *                from a genuinely-computed zero reading.        *
+      *                                                                *
+      * Every reading processed is also logged to the AUDITLOG file    *
+      * for later reconciliation against the source feed.              *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -39,21 +78,92 @@
        01 LENGTH-CONT        PIC X(16) VALUE 'INPUTDATALENGTH'.
        01 ERROR-CONT         PIC X(16) VALUE 'ERRORDATA'.
        01 RESP-CONT          PIC X(16) VALUE 'CICSRC'.
+       01 MODE-CONT          PIC X(16) VALUE 'MODE'.
+       01 ROUND-CONT         PIC X(16) VALUE 'ROUNDMODE'.
+       01 RETRY-OPT-CONT     PIC X(16) VALUE 'RETRYMODE'.
+       01 RETRY-CONT         PIC X(16) VALUE 'RETRYINDICATOR'.
+       01 FLOOR-CONT         PIC X(16) VALUE 'TEMPFLOOR'.
+       01 COUNT-CONT         PIC X(16) VALUE 'INPUTCOUNT'.
+       01 KELVIN-CONT        PIC X(16) VALUE 'OUTPUTKELVIN'.
+       01 VALID-CONT         PIC X(16) VALUE 'VALIDTABLE'.
 
 
       *  Data fields used by the program
        01 INPUTLENGTH        PIC S9(8) COMP-4.
+       01 TABLELENGTH        PIC S9(8) COMP-4.
        01 DATALENGTH         PIC S9(8) COMP-4.
        01 ABENDCODE          PIC X(4) VALUE SPACES.
        01 CHANNELNAME        PIC X(16) VALUE SPACES.
-       01 INPUTDATA          PIC S9(9) COMP-4.
-       01 OUTPUTDATA         PIC S9(9) COMP-4.
+       01 INPUTDATA          PIC S9(7)V99 COMP-3 VALUE 0.
+       01 OUTPUTDATA         PIC S9(7)V99 COMP-3 VALUE 0.
+       01 OUTPUTDATA-KELVIN  PIC S9(7)V99 COMP-3 VALUE 0.
+       01 CELSIUS-EQUIV      PIC S9(7)V99 COMP-3.
        01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
        01 RESPCODE2          PIC S9(8) COMP-4 VALUE 0.
+       01 OPT-RESPCODE       PIC S9(8) COMP-4 VALUE 0.
+       01 ERR-RESPCODE       PIC S9(8) COMP-4 VALUE 0.
        01 RC-RECORD          PIC S9(8) COMP-4 VALUE 0.
+       01 GET-RESPCODE       PIC S9(8) COMP-4 VALUE 0.
+       01 BATCH-AUDIT-RESPCODE PIC S9(8) COMP-4 VALUE 0.
        01 ERR-RECORD.
          03 ERRORCMD           PIC X(16) VALUE SPACES.
-         03 ERRORSTRING        PIC X(32) VALUE SPACES.
+         03 ERRORSTRING        PIC X(40) VALUE SPACES.
+       01 RESP-DISPLAY        PIC -(8)9.
+       01 RESP2-DISPLAY       PIC -(8)9.
+
+      *  Conversion direction, selected by MODE
+       01 CONVERT-MODE       PIC X(01) VALUE 'C'.
+         88 MODE-CELSIUS-TO-FAHRENHEIT VALUE 'C'.
+         88 MODE-FAHRENHEIT-TO-CELSIUS VALUE 'F'.
+
+      *  Rounding rule for the C-to-F / F-to-C COMPUTE, selected by
+      *  ROUNDMODE
+       01 ROUND-MODE         PIC X(01) VALUE 'R'.
+         88 ROUND-STANDARD     VALUE 'R'.
+         88 ROUND-TRUNCATE     VALUE 'T'.
+
+      *  Recoverable-error handling, selected by RETRYMODE
+       01 RETRY-MODE         PIC X(01) VALUE 'N'.
+       01 RETRY-INDICATOR    PIC X(01) VALUE 'N'.
+
+      *  Absolute-zero validation floor, overridden by TEMPFLOOR
+       01 TEMP-FLOOR         PIC S9(7)V99 COMP-3 VALUE -273.00.
+       01 VALID-READING      PIC X(01) VALUE 'Y'.
+         88 READING-IS-VALID   VALUE 'Y'.
+       01 BATCH-ERROR-COUNT  PIC S9(8) COMP-4 VALUE 0.
+
+      *  Batch container mode, entered when INPUTCOUNT is supplied
+       01 BATCH-REQUEST      PIC X(01) VALUE 'N'.
+         88 IS-BATCH-REQUEST   VALUE 'Y'.
+       01 MAX-READINGS       PIC S9(8) COMP-4 VALUE 500.
+       01 READING-COUNT      PIC S9(8) COMP-4 VALUE 0.
+       01 READING-INDEX      PIC S9(8) COMP-4 VALUE 0.
+       01 READING-TABLE.
+         03 READING-ENTRY      PIC S9(7)V99 COMP-3
+                                OCCURS 500 TIMES.
+       01 FAHRENHEIT-TABLE.
+         03 FAHRENHEIT-ENTRY   PIC S9(7)V99 COMP-3
+                                OCCURS 500 TIMES.
+       01 KELVIN-TABLE.
+         03 KELVIN-ENTRY       PIC S9(7)V99 COMP-3
+                                OCCURS 500 TIMES.
+       01 VALID-TABLE.
+         03 VALID-ENTRY        PIC X(01)
+                                OCCURS 500 TIMES.
+
+      *  Audit log record, one per reading processed
+       01 AUDIT-ABSTIME      PIC S9(15) COMP VALUE 0.
+       01 AUDIT-DATE         PIC 9(8) VALUE 0.
+       01 AUDIT-TIME         PIC 9(6) VALUE 0.
+       01 AUDIT-RIDFLD       PIC S9(8) COMP-4 VALUE 0.
+       01 AUDIT-RESP         PIC S9(8) COMP-4 VALUE 0.
+       01 AUDIT-RECORD.
+         03 AUDIT-TIMESTAMP    PIC X(16) VALUE SPACES.
+         03 AUDIT-CHANNEL      PIC X(16) VALUE SPACES.
+         03 AUDIT-INPUT-VALUE  PIC S9(7)V99 COMP-3.
+         03 AUDIT-OUTPUT-VALUE PIC S9(7)V99 COMP-3.
+         03 AUDIT-RESPCODE     PIC S9(8) COMP-4.
+         03 AUDIT-RESPCODE2    PIC S9(8) COMP-4.
 
 
        PROCEDURE DIVISION.
@@ -71,58 +181,479 @@
                PERFORM ABEND-ROUTINE
            END-IF.
 
+      *  Pick up the optional MODE, ROUNDMODE, RETRYMODE and
+      *  TEMPFLOOR containers.  Any container the caller does not
+      *  supply keeps its default above.
+           PERFORM GET-OPTIONAL-CONFIG.
+
+      *  A caller that supplies INPUTCOUNT is asking for batch mode.
+           EXEC CICS GET CONTAINER(COUNT-CONT)
+                            CHANNEL(CHANNELNAME)
+                            INTO(READING-COUNT)
+                            RESP(OPT-RESPCODE)
+                            END-EXEC.
+           IF OPT-RESPCODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO BATCH-REQUEST
+           END-IF.
+
+           IF IS-BATCH-REQUEST
+               PERFORM BATCH-PROCESSING
+           ELSE
+               PERFORM SINGLE-PROCESSING
+           END-IF.
+
+      *  Return back to caller
+           PERFORM END-PGM.
+
+      *  -----------------------------------------------------------
+      *  Single-reading mode (the original behaviour of this
+      *  program, now also offering the inverse, Kelvin,
+      *  validation, rounding and audit enhancements)
+      *  -----------------------------------------------------------
+       SINGLE-PROCESSING.
 
-      *  Read content and length of input container
+      *  Read content and length of input container.  The GET's own
+      *  RESP is captured in GET-RESPCODE rather than RESPCODE, since
+      *  RESPCODE is about to be reused below by the RESP-CONT PUT -
+      *  if the GET and that PUT shared one field, a failing GET
+      *  would be overwritten by the (almost always successful) PUT
+      *  before it could ever be tested.
            MOVE LENGTH OF INPUTDATA TO INPUTLENGTH.
            EXEC CICS GET CONTAINER(INPUT-CONT)
                             CHANNEL(CHANNELNAME)
                             FLENGTH(INPUTLENGTH)
                             INTO(INPUTDATA)
-                            RESP(RESPCODE)
+                            RESP(GET-RESPCODE)
                             RESP2(RESPCODE2)
                             END-EXEC.
 
       *  Place RC in binary container for return to caller
-           MOVE RESPCODE TO RC-RECORD.
+           MOVE GET-RESPCODE TO RC-RECORD.
            EXEC CICS PUT CONTAINER(RESP-CONT)
                             FROM(RC-RECORD)
                             FLENGTH(LENGTH OF RC-RECORD)
                             BIT
-                            RESP(RESPCODE)
+                            RESP(ERR-RESPCODE)
                             END-EXEC.
+           PERFORM CHECK-ERR-RESPCODE.
 
-           IF RESPCODE NOT = DFHRESP(NORMAL)
+           IF GET-RESPCODE NOT = DFHRESP(NORMAL)
+             MOVE GET-RESPCODE TO RESPCODE
+             MOVE 'GET INPUTDATA' TO ERRORCMD
+             PERFORM WRITE-AUDIT-RECORD
              PERFORM RESP-ERROR
            END-IF.
-           
-      *  Convert celcius input to fahrenheit
-            COMPUTE OUTPUTDATA ROUNDED = (INPUTDATA * 9/5) + 32.
 
-      *  Place converted temperature in output container
+      *  Validate, convert and derive the Kelvin equivalent.
+           PERFORM VALIDATE-AND-CONVERT.
 
+           IF NOT READING-IS-VALID
+               MOVE -1 TO RC-RECORD
+               EXEC CICS PUT CONTAINER(RESP-CONT)
+                                FROM(RC-RECORD)
+                                FLENGTH(LENGTH OF RC-RECORD)
+                                BIT
+                                RESP(ERR-RESPCODE)
+                                END-EXEC
+               PERFORM CHECK-ERR-RESPCODE
+           END-IF.
+
+      *  Place converted temperature and Kelvin equivalent in the
+      *  output containers
            EXEC CICS PUT CONTAINER(OUTPUT-CONT)
                             CHANNEL(CHANNELNAME)
                             FROM(OUTPUTDATA)
                             FLENGTH(LENGTH OF OUTPUTDATA)
                             BIT
                             RESP(RESPCODE)
+                            RESP2(RESPCODE2)
                             END-EXEC.
 
            IF RESPCODE NOT = DFHRESP(NORMAL)
+             MOVE 'PUT OUTPUTDATA' TO ERRORCMD
+             PERFORM WRITE-AUDIT-RECORD
              PERFORM RESP-ERROR
            END-IF.
 
+           EXEC CICS PUT CONTAINER(KELVIN-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FROM(OUTPUTDATA-KELVIN)
+                            FLENGTH(LENGTH OF OUTPUTDATA-KELVIN)
+                            BIT
+                            RESP(RESPCODE)
+                            RESP2(RESPCODE2)
+                            END-EXEC.
 
-      *  Return back to caller
-           PERFORM END-PGM.
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             MOVE 'PUT OUTPUTKELVIN' TO ERRORCMD
+             PERFORM WRITE-AUDIT-RECORD
+             PERFORM RESP-ERROR
+           END-IF.
 
+      *  Both output containers were delivered - only now is the
+      *  outcome of this reading fully known, so only now is it
+      *  safe to log it.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *  -----------------------------------------------------------
+      *  Batch mode - INPUTDATA holds READING-COUNT readings;
+      *  OUTPUTDATA/OUTPUTKELVIN are returned as matching tables.
+      *  -----------------------------------------------------------
+       BATCH-PROCESSING.
+
+           IF READING-COUNT < 1 OR READING-COUNT > MAX-READINGS
+               MOVE 'BATCH COUNT' TO ERRORCMD
+               MOVE 'INPUTCOUNT OUT OF RANGE' TO ERRORSTRING
+               PERFORM PUT-ERROR-CONTAINER
+               MOVE -1 TO RC-RECORD
+               EXEC CICS PUT CONTAINER(RESP-CONT)
+                                FROM(RC-RECORD)
+                                FLENGTH(LENGTH OF RC-RECORD)
+                                BIT
+                                RESP(ERR-RESPCODE)
+                                END-EXEC
+               PERFORM CHECK-ERR-RESPCODE
+               MOVE -1 TO RESPCODE
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+      *  The GET's own RESP goes into GET-RESPCODE, not RESPCODE,
+      *  for the same reason as in SINGLE-PROCESSING - otherwise the
+      *  RESP-CONT PUT right below overwrites it before it is tested.
+               COMPUTE INPUTLENGTH =
+                       READING-COUNT * LENGTH OF INPUTDATA
+               EXEC CICS GET CONTAINER(INPUT-CONT)
+                                CHANNEL(CHANNELNAME)
+                                FLENGTH(INPUTLENGTH)
+                                INTO(READING-TABLE)
+                                RESP(GET-RESPCODE)
+                                RESP2(RESPCODE2)
+                                END-EXEC
+
+               MOVE GET-RESPCODE TO RC-RECORD
+               EXEC CICS PUT CONTAINER(RESP-CONT)
+                                FROM(RC-RECORD)
+                                FLENGTH(LENGTH OF RC-RECORD)
+                                BIT
+                                RESP(ERR-RESPCODE)
+                                END-EXEC
+               PERFORM CHECK-ERR-RESPCODE
+
+               IF GET-RESPCODE NOT = DFHRESP(NORMAL)
+                 MOVE GET-RESPCODE TO RESPCODE
+                 MOVE 'GET INPUTDATA' TO ERRORCMD
+                 PERFORM WRITE-AUDIT-RECORD
+                 PERFORM RESP-ERROR
+               END-IF
+
+      *  Convert every reading and remember each one's validation
+      *  outcome; the audit record for each reading is not written
+      *  yet - it is written below, once the outcome of delivering
+      *  the converted tables back to the caller is also known.
+               PERFORM CONVERT-BATCH-ITEM
+                       VARYING READING-INDEX FROM 1 BY 1
+                         UNTIL READING-INDEX > READING-COUNT
+
+               IF BATCH-ERROR-COUNT > 0
+                   MOVE -1 TO RC-RECORD
+                   EXEC CICS PUT CONTAINER(RESP-CONT)
+                                    FROM(RC-RECORD)
+                                    FLENGTH(LENGTH OF RC-RECORD)
+                                    BIT
+                                    RESP(ERR-RESPCODE)
+                                    END-EXEC
+                   PERFORM CHECK-ERR-RESPCODE
+               END-IF
+
+               COMPUTE TABLELENGTH =
+                       READING-COUNT * LENGTH OF OUTPUTDATA
+               EXEC CICS PUT CONTAINER(OUTPUT-CONT)
+                                CHANNEL(CHANNELNAME)
+                                FROM(FAHRENHEIT-TABLE)
+                                FLENGTH(TABLELENGTH)
+                                BIT
+                                RESP(RESPCODE)
+                                RESP2(RESPCODE2)
+                                END-EXEC
+
+               IF RESPCODE NOT = DFHRESP(NORMAL)
+                 MOVE RESPCODE TO BATCH-AUDIT-RESPCODE
+                 PERFORM WRITE-BATCH-AUDIT-RECORDS
+                 MOVE 'PUT OUTPUTDATA' TO ERRORCMD
+                 PERFORM RESP-ERROR
+               END-IF
+
+               EXEC CICS PUT CONTAINER(KELVIN-CONT)
+                                CHANNEL(CHANNELNAME)
+                                FROM(KELVIN-TABLE)
+                                FLENGTH(TABLELENGTH)
+                                BIT
+                                RESP(RESPCODE)
+                                RESP2(RESPCODE2)
+                                END-EXEC
+
+               IF RESPCODE NOT = DFHRESP(NORMAL)
+                 MOVE RESPCODE TO BATCH-AUDIT-RESPCODE
+                 PERFORM WRITE-BATCH-AUDIT-RECORDS
+                 MOVE 'PUT OUTPUTKELVIN' TO ERRORCMD
+                 PERFORM RESP-ERROR
+               END-IF
+
+      *  Return each entry's validation outcome alongside the
+      *  converted tables, so a batch caller can tell a rejected
+      *  (zeroed) entry apart from a genuinely-computed zero.
+               EXEC CICS PUT CONTAINER(VALID-CONT)
+                                CHANNEL(CHANNELNAME)
+                                FROM(VALID-TABLE)
+                                FLENGTH(READING-COUNT)
+                                RESP(RESPCODE)
+                                RESP2(RESPCODE2)
+                                END-EXEC
+
+               IF RESPCODE NOT = DFHRESP(NORMAL)
+                 MOVE RESPCODE TO BATCH-AUDIT-RESPCODE
+                 PERFORM WRITE-BATCH-AUDIT-RECORDS
+                 MOVE 'PUT VALIDTABLE' TO ERRORCMD
+                 PERFORM RESP-ERROR
+               END-IF
+
+      *  Both output tables were delivered - log every reading now
+      *  that the whole batch is known to have succeeded.
+               MOVE DFHRESP(NORMAL) TO BATCH-AUDIT-RESPCODE
+               PERFORM WRITE-BATCH-AUDIT-RECORDS
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  One batch table entry - moves a reading into the working
+      *  fields used by the single-reading logic, converts it, and
+      *  moves the result back out to the output tables.  The
+      *  audit record for this reading is written later, by
+      *  WRITE-BATCH-AUDIT-RECORDS, once the fate of the batch as a
+      *  whole is known.
+      *  -----------------------------------------------------------
+       CONVERT-BATCH-ITEM.
+           MOVE READING-ENTRY(READING-INDEX) TO INPUTDATA.
+           PERFORM VALIDATE-AND-CONVERT.
+           MOVE OUTPUTDATA TO FAHRENHEIT-ENTRY(READING-INDEX).
+           MOVE OUTPUTDATA-KELVIN TO KELVIN-ENTRY(READING-INDEX).
+           MOVE VALID-READING TO VALID-ENTRY(READING-INDEX).
+
+      *  -----------------------------------------------------------
+      *  Write one audit record for every reading in the current
+      *  batch, using BATCH-AUDIT-RESPCODE as the outcome common to
+      *  the whole table (the bulk OUTPUTDATA/OUTPUTKELVIN PUTs
+      *  either all succeed or all fail together).  Each reading's
+      *  own validation outcome is still taken from VALID-TABLE, so
+      *  a validation reject is still flagged -1 in CICSRC terms
+      *  even when the rest of the batch delivered cleanly.
+      *  -----------------------------------------------------------
+       WRITE-BATCH-AUDIT-RECORDS.
+           PERFORM WRITE-ONE-BATCH-AUDIT-RECORD
+                   VARYING READING-INDEX FROM 1 BY 1
+                     UNTIL READING-INDEX > READING-COUNT.
+
+       WRITE-ONE-BATCH-AUDIT-RECORD.
+           MOVE READING-ENTRY(READING-INDEX) TO INPUTDATA.
+           MOVE FAHRENHEIT-ENTRY(READING-INDEX) TO OUTPUTDATA.
+           MOVE VALID-ENTRY(READING-INDEX) TO VALID-READING.
+           MOVE BATCH-AUDIT-RESPCODE TO RESPCODE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *  -----------------------------------------------------------
+      *  Validate INPUTDATA against the absolute-zero floor, then
+      *  convert it per CONVERT-MODE and derive the Kelvin
+      *  equivalent.
+      *  -----------------------------------------------------------
+       VALIDATE-AND-CONVERT.
+           MOVE 'Y' TO VALID-READING.
+
+           IF MODE-FAHRENHEIT-TO-CELSIUS
+               COMPUTE CELSIUS-EQUIV = (INPUTDATA - 32) * 5 / 9
+           ELSE
+               MOVE INPUTDATA TO CELSIUS-EQUIV
+           END-IF.
+
+           IF CELSIUS-EQUIV < TEMP-FLOOR
+               MOVE 'N' TO VALID-READING
+               MOVE 0 TO OUTPUTDATA
+               MOVE 0 TO OUTPUTDATA-KELVIN
+               ADD 1 TO BATCH-ERROR-COUNT
+               MOVE 'VALIDATE' TO ERRORCMD
+               MOVE 'TEMPERATURE BELOW ABSOLUTE ZERO' TO ERRORSTRING
+               PERFORM PUT-ERROR-CONTAINER
+           ELSE
+               IF MODE-FAHRENHEIT-TO-CELSIUS
+                   PERFORM CONVERT-FAHRENHEIT-TO-CELSIUS
+                   COMPUTE OUTPUTDATA-KELVIN ROUNDED =
+                           OUTPUTDATA + 273.15
+               ELSE
+                   PERFORM CONVERT-CELSIUS-TO-FAHRENHEIT
+                   COMPUTE OUTPUTDATA-KELVIN ROUNDED =
+                           INPUTDATA + 273.15
+               END-IF
+           END-IF.
+
+      *  -----------------------------------------------------------
+       CONVERT-CELSIUS-TO-FAHRENHEIT.
+           IF ROUND-TRUNCATE
+               COMPUTE OUTPUTDATA = (INPUTDATA * 9 / 5) + 32
+           ELSE
+               COMPUTE OUTPUTDATA ROUNDED = (INPUTDATA * 9 / 5) + 32
+           END-IF.
+
+      *  -----------------------------------------------------------
+       CONVERT-FAHRENHEIT-TO-CELSIUS.
+           IF ROUND-TRUNCATE
+               COMPUTE OUTPUTDATA = (INPUTDATA - 32) * 5 / 9
+           ELSE
+               COMPUTE OUTPUTDATA ROUNDED = (INPUTDATA - 32) * 5 / 9
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Read the MODE, ROUNDMODE, RETRYMODE and TEMPFLOOR
+      *  containers.  None of these are mandatory - a caller that
+      *  omits one simply gets the default set up in
+      *  WORKING-STORAGE, so this never raises RESP-ERROR.
+      *  -----------------------------------------------------------
+       GET-OPTIONAL-CONFIG.
+           EXEC CICS GET CONTAINER(MODE-CONT)
+                            CHANNEL(CHANNELNAME)
+                            INTO(CONVERT-MODE)
+                            RESP(OPT-RESPCODE)
+                            END-EXEC.
+           IF OPT-RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE 'C' TO CONVERT-MODE
+           END-IF.
+
+           EXEC CICS GET CONTAINER(ROUND-CONT)
+                            CHANNEL(CHANNELNAME)
+                            INTO(ROUND-MODE)
+                            RESP(OPT-RESPCODE)
+                            END-EXEC.
+           IF OPT-RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE 'R' TO ROUND-MODE
+           END-IF.
+
+           EXEC CICS GET CONTAINER(RETRY-OPT-CONT)
+                            CHANNEL(CHANNELNAME)
+                            INTO(RETRY-MODE)
+                            RESP(OPT-RESPCODE)
+                            END-EXEC.
+           IF OPT-RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO RETRY-MODE
+           END-IF.
+
+           EXEC CICS GET CONTAINER(FLOOR-CONT)
+                            CHANNEL(CHANNELNAME)
+                            INTO(TEMP-FLOOR)
+                            RESP(OPT-RESPCODE)
+                            END-EXEC.
+           IF OPT-RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE -273.00 TO TEMP-FLOOR
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Build and PUT the ERRORDATA container.
+      *  ERRORCMD must already be set by the caller; ERRORSTRING is
+      *  built here from RESPCODE/RESPCODE2 unless the caller has
+      *  already built its own (e.g. a validation message).
+      *  -----------------------------------------------------------
+       PUT-ERROR-CONTAINER.
+           EXEC CICS PUT CONTAINER(ERROR-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FROM(ERR-RECORD)
+                            FLENGTH(LENGTH OF ERR-RECORD)
+                            RESP(ERR-RESPCODE)
+                            END-EXEC.
+           PERFORM CHECK-ERR-RESPCODE.
+
+      *  -----------------------------------------------------------
+      *  Write one audit record for the reading just processed.
+      *  A failure to write the audit log is not allowed to fail
+      *  the conversion itself.
+      *  -----------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(AUDIT-ABSTIME)
+                            END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(AUDIT-ABSTIME)
+                            YYYYMMDD(AUDIT-DATE)
+                            TIME(AUDIT-TIME)
+                            END-EXEC.
+
+      *  AUDIT-DATE (8 digits) plus AUDIT-TIME (6 digits) is 14
+      *  characters; pad the 16-byte timestamp field explicitly so no
+      *  stale bytes from an earlier record ever show through.
+           MOVE SPACES TO AUDIT-TIMESTAMP.
+           STRING AUDIT-DATE AUDIT-TIME
+                   DELIMITED BY SIZE INTO AUDIT-TIMESTAMP.
+
+           MOVE CHANNELNAME TO AUDIT-CHANNEL.
+           MOVE INPUTDATA TO AUDIT-INPUT-VALUE.
+           MOVE OUTPUTDATA TO AUDIT-OUTPUT-VALUE.
+           MOVE RESPCODE TO AUDIT-RESPCODE.
+           MOVE RESPCODE2 TO AUDIT-RESPCODE2.
+
+      *  A validation failure is not a container RESP error, but the
+      *  audit trail still needs to show it as a reject so overnight
+      *  reconciliation can count it.
+           IF NOT READING-IS-VALID
+               MOVE -1 TO AUDIT-RESPCODE
+           END-IF.
+
+           EXEC CICS WRITE FILE('AUDITLOG')
+                            FROM(AUDIT-RECORD)
+                            LENGTH(LENGTH OF AUDIT-RECORD)
+                            RIDFLD(AUDIT-RIDFLD)
+                            RESP(AUDIT-RESP)
+                            END-EXEC.
+
+      *  -----------------------------------------------------------
+      *  RESP-ERROR is reached whenever a mandatory CICS container
+      *  command fails.  ERRORDATA is always populated.  When
+      *  RETRYMODE was requested and the failing RESP is one we
+      *  consider recoverable, the transaction returns normally
+      *  with RETRYINDICATOR set instead of abending; otherwise
+      *  behaviour is unchanged from the original program.
       *  -----------------------------------------------------------
        RESP-ERROR.
-             MOVE 'EDUC' TO ABENDCODE
-             PERFORM ABEND-ROUTINE.
+           MOVE RESPCODE TO RESP-DISPLAY.
+           MOVE RESPCODE2 TO RESP2-DISPLAY.
+           MOVE SPACES TO ERRORSTRING.
+           STRING 'RESP=' RESP-DISPLAY ' RESP2=' RESP2-DISPLAY
+                   DELIMITED BY SIZE INTO ERRORSTRING.
+           PERFORM PUT-ERROR-CONTAINER.
+
+           IF RETRY-MODE = 'Y'
+              AND (RESPCODE = DFHRESP(NOTFND)
+               OR  RESPCODE = DFHRESP(LENGERR))
+               MOVE 'Y' TO RETRY-INDICATOR
+               EXEC CICS PUT CONTAINER(RETRY-CONT)
+                                CHANNEL(CHANNELNAME)
+                                FROM(RETRY-INDICATOR)
+                                FLENGTH(LENGTH OF RETRY-INDICATOR)
+                                RESP(ERR-RESPCODE)
+                                END-EXEC
+               PERFORM CHECK-ERR-RESPCODE
+           ELSE
+               MOVE 'EDUC' TO ABENDCODE
+               PERFORM ABEND-ROUTINE
+           END-IF.
 
            PERFORM END-PGM.
 
+      *  -----------------------------------------------------------
+      *  Every administrative PUT (RESP-CONT/CICSRC, ERRORDATA,
+      *  RETRY-CONT) reports its own outcome through ERR-RESPCODE.
+      *  These PUTs are themselves part of the error-reporting path,
+      *  so a failure here cannot be handed back to RESP-ERROR or
+      *  PUT-ERROR-CONTAINER without looping; it goes straight to
+      *  ABEND-ROUTINE instead.
+      *  -----------------------------------------------------------
+       CHECK-ERR-RESPCODE.
+           IF ERR-RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE 'EDUC' TO ABENDCODE
+               PERFORM ABEND-ROUTINE
+           END-IF.
+
       *  -----------------------------------------------------------
       *  Abnormal end
       *  -----------------------------------------------------------
@@ -134,4 +665,3 @@
       *  -----------------------------------------------------------
        END-PGM.
            EXEC CICS RETURN END-EXEC.
-
