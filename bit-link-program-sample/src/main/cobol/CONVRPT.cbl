@@ -0,0 +1,333 @@
+000100*----------------------------------------------------------------*
+000200*  Licensed Materials - Property of IBM                          *
+000300*  SAMPLE                                                        *
+000400*  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+000500*  US Government Users Restricted Rights - Use, duplication or   *
+000600*  disclosure restricted by GSA ADP Schedule Contract with       *
+000700*  IBM Corp                                                      *
+000800*----------------------------------------------------------------*
+000900******************************************************************
+001000*                                                                *
+001100* MODULE NAME:   CONVRPT                                         *
+001200*                                                                *
+001300* DESCRIPTION:   NIGHTLY BATCH SUMMARY OF THE CONVERT TRANSACTION *
+001400*                AUDIT LOG (AUDITLOG).  READS ONE DAY'S AUDIT     *
+001500*                RECORDS AND PRODUCES A SUMMARY REPORT SHOWING   *
+001600*                THE TOTAL NUMBER OF CONVERSIONS PROCESSED, THE  *
+001700*                NUMBER OF RESP-ERROR/VALIDATION-REJECT CASES,   *
+001800*                AND THE MINIMUM, MAXIMUM AND AVERAGE INPUT AND  *
+001900*                OUTPUT TEMPERATURES, SO OPERATIONS CAN SPOT A    *
+002000*                FEED PROBLEM WITHOUT COMBING THROUGH INDIVIDUAL  *
+002100*                TRANSACTION RECORDS BY HAND.                    *
+002200*                                                                *
+002300* INPUT:         AUDITLOG  - CONVERT TRANSACTION AUDIT RECORDS   *
+002400* OUTPUT:        RPTOUT    - PRINTED SUMMARY REPORT              *
+002500*                                                                *
+002600******************************************************************
+002700
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.    CONVRPT.
+003000 AUTHOR.        APPLICATIONS DEVELOPMENT.
+003100 INSTALLATION.  CICSDEV SAMPLES.
+003200 DATE-WRITTEN.  08/09/2026.
+003300 DATE-COMPILED.
+003400
+003500******************************************************************
+003600* MODIFICATION HISTORY                                           *
+003700*                                                                *
+003800* DATE        INIT  DESCRIPTION                                  *
+003900* ----------  ----  ------------------------------------------- *
+004000* 08/09/2026  AD    INITIAL VERSION                              *
+004100******************************************************************
+004200
+004300 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER.   IBM-Z.
+004600 OBJECT-COMPUTER.   IBM-Z.
+004700 SPECIAL-NAMES.
+004800     CONSOLE IS CONS.
+004900
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT AUDIT-FILE   ASSIGN TO AUDITLOG
+005300                         ORGANIZATION IS SEQUENTIAL
+005400                         FILE STATUS IS WS-AUDIT-STATUS.
+005500
+005600     SELECT REPORT-FILE  ASSIGN TO RPTOUT
+005700                         ORGANIZATION IS SEQUENTIAL
+005800                         FILE STATUS IS WS-REPORT-STATUS.
+005900
+006000 DATA DIVISION.
+006100 FILE SECTION.
+006200*----------------------------------------------------------------*
+006300* AUDIT-FILE - ONE RECORD PER CONVERT TRANSACTION, WRITTEN BY    *
+006400* THE CONVERT PROGRAM'S WRITE-AUDIT-RECORD PARAGRAPH.  THE       *
+006500* LAYOUT HERE MUST STAY IN STEP WITH AUDIT-RECORD IN CONVERT.    *
+006600*----------------------------------------------------------------*
+006700 FD  AUDIT-FILE
+006800     RECORDING MODE IS F.
+006900 01  AUDIT-RECORD.
+007000     03  AR-TIMESTAMP        PIC X(16).
+007100     03  AR-CHANNEL          PIC X(16).
+007200     03  AR-INPUT-VALUE      PIC S9(7)V99 COMP-3.
+007300     03  AR-OUTPUT-VALUE     PIC S9(7)V99 COMP-3.
+007400     03  AR-RESPCODE         PIC S9(8) COMP-4.
+007500     03  AR-RESPCODE2        PIC S9(8) COMP-4.
+007600
+007700*----------------------------------------------------------------*
+007800* REPORT-FILE - THE PRINTED SUMMARY REPORT                      *
+007900*----------------------------------------------------------------*
+008000 FD  REPORT-FILE
+008100     RECORDING MODE IS F.
+008200 01  REPORT-LINE             PIC X(80).
+008300
+008400 WORKING-STORAGE SECTION.
+008500*----------------------------------------------------------------*
+008600* SWITCHES                                                       *
+008700*----------------------------------------------------------------*
+008800 77  WS-AUDIT-STATUS         PIC X(02) VALUE '00'.
+008900     88  AUDIT-FILE-OK           VALUE '00'.
+009000     88  AUDIT-FILE-EOF          VALUE '10'.
+009100
+009200 77  WS-REPORT-STATUS        PIC X(02) VALUE '00'.
+009300     88  REPORT-FILE-OK          VALUE '00'.
+009400
+009500 77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+009600     88  NO-MORE-AUDIT-RECORDS   VALUE 'Y'.
+009700
+009800 77  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+009900     88  IS-FIRST-RECORD         VALUE 'Y'.
+010000
+010100*----------------------------------------------------------------*
+010200* ACCUMULATORS                                                   *
+010300*----------------------------------------------------------------*
+010400 77  WS-TOTAL-COUNT          PIC S9(08) COMP VALUE 0.
+010500 77  WS-ERROR-COUNT          PIC S9(08) COMP VALUE 0.
+010550 77  WS-NORMAL-COUNT         PIC S9(08) COMP VALUE 0.
+010600
+010700 77  WS-SUM-INPUT            PIC S9(09)V99 COMP-3 VALUE 0.
+010800 77  WS-MIN-INPUT            PIC S9(07)V99 COMP-3 VALUE 0.
+010900 77  WS-MAX-INPUT            PIC S9(07)V99 COMP-3 VALUE 0.
+011000 77  WS-AVG-INPUT            PIC S9(07)V99 COMP-3 VALUE 0.
+011100
+011200 77  WS-SUM-OUTPUT           PIC S9(09)V99 COMP-3 VALUE 0.
+011300 77  WS-MIN-OUTPUT           PIC S9(07)V99 COMP-3 VALUE 0.
+011400 77  WS-MAX-OUTPUT           PIC S9(07)V99 COMP-3 VALUE 0.
+011500 77  WS-AVG-OUTPUT           PIC S9(07)V99 COMP-3 VALUE 0.
+011600
+011700*----------------------------------------------------------------*
+011800* A RESP CODE OF ZERO IS CICS DFHRESP(NORMAL); -1 IS THE         *
+011900* VALIDATION-REJECT SENTINEL USED BY CONVERT.  ANYTHING ELSE IS  *
+012000* A CONTAINER RESP-ERROR.                                        *
+012100*----------------------------------------------------------------*
+012200 77  WS-NORMAL-RESP          PIC S9(08) COMP VALUE 0.
+012300
+012400*----------------------------------------------------------------*
+012500* REPORT LINES                                                   *
+012600*----------------------------------------------------------------*
+012700 01  WS-HEADING-1.
+012800     03  FILLER              PIC X(20) VALUE SPACES.
+012900     03  FILLER              PIC X(40) VALUE
+013000         'CONVERT TRANSACTION - DAILY SUMMARY'.
+013100
+013200 01  WS-HEADING-2.
+013300     03  FILLER              PIC X(80) VALUE SPACES.
+013400
+013500 01  WS-LINE-TOTAL.
+013600     03  FILLER              PIC X(30) VALUE
+013700         'TOTAL CONVERSIONS PROCESSED. .'.
+013800     03  WS-L-TOTAL          PIC ZZZ,ZZ9.
+013900     03  FILLER              PIC X(41) VALUE SPACES.
+014000
+014100 01  WS-LINE-ERRORS.
+014200     03  FILLER              PIC X(30) VALUE
+014300         'RESP-ERROR / REJECT COUNT. . .'.
+014400     03  WS-L-ERRORS         PIC ZZZ,ZZ9.
+014500     03  FILLER              PIC X(41) VALUE SPACES.
+014600
+014700 01  WS-LINE-INPUT.
+014800     03  FILLER              PIC X(31) VALUE
+014900         'INPUT  TEMP  MIN/MAX/AVG. . . .'.
+015000     03  WS-L-INPUT-MIN      PIC -(6)9.99.
+015100     03  FILLER              PIC X(02) VALUE SPACES.
+015200     03  WS-L-INPUT-MAX      PIC -(6)9.99.
+015300     03  FILLER              PIC X(02) VALUE SPACES.
+015400     03  WS-L-INPUT-AVG      PIC -(6)9.99.
+015500     03  FILLER              PIC X(10) VALUE SPACES.
+015600
+015700 01  WS-LINE-OUTPUT.
+015800     03  FILLER              PIC X(31) VALUE
+015900         'OUTPUT TEMP  MIN/MAX/AVG. . . .'.
+016000     03  WS-L-OUTPUT-MIN     PIC -(6)9.99.
+016100     03  FILLER              PIC X(02) VALUE SPACES.
+016200     03  WS-L-OUTPUT-MAX     PIC -(6)9.99.
+016300     03  FILLER              PIC X(02) VALUE SPACES.
+016400     03  WS-L-OUTPUT-AVG     PIC -(6)9.99.
+016500     03  FILLER              PIC X(10) VALUE SPACES.
+016600
+016700 01  WS-LINE-NONE.
+016800     03  FILLER              PIC X(38) VALUE
+016900         'NO AUDIT RECORDS FOUND FOR THIS RUN.'.
+017000     03  FILLER              PIC X(42) VALUE SPACES.
+017100
+017200 PROCEDURE DIVISION.
+017300*----------------------------------------------------------------*
+017400* 0000-MAINLINE                                                 *
+017500*----------------------------------------------------------------*
+017600 0000-MAINLINE.
+017700     PERFORM 1000-INITIALIZE
+017800         THRU 1000-EXIT.
+017850
+017900     PERFORM 2000-PROCESS-AUDIT-RECORD
+018000         THRU 2000-EXIT
+018100         UNTIL NO-MORE-AUDIT-RECORDS.
+018200
+018300     PERFORM 3000-PRODUCE-REPORT
+018400         THRU 3000-EXIT.
+018500
+018600     PERFORM 9999-TERMINATE
+018700         THRU 9999-EXIT.
+018800
+018900     GOBACK.
+019000
+019100*----------------------------------------------------------------*
+019200* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ               *
+019300*----------------------------------------------------------------*
+019400 1000-INITIALIZE.
+019500     OPEN INPUT  AUDIT-FILE.
+019600     IF NOT AUDIT-FILE-OK
+019700         DISPLAY 'CONVRPT: AUDITLOG OPEN FAILED, STATUS='
+019800                 WS-AUDIT-STATUS UPON CONS
+019900         MOVE 'Y' TO WS-EOF-SWITCH
+020000     END-IF.
+020100
+020200     OPEN OUTPUT REPORT-FILE.
+020300     IF NOT REPORT-FILE-OK
+020400         DISPLAY 'CONVRPT: RPTOUT OPEN FAILED, STATUS='
+020500                 WS-REPORT-STATUS UPON CONS
+020600     END-IF.
+020700
+020800     IF NOT NO-MORE-AUDIT-RECORDS
+020900         PERFORM 2100-READ-AUDIT-RECORD
+021000             THRU 2100-EXIT
+021100     END-IF.
+021200 1000-EXIT.
+021300     EXIT.
+021400
+021500*----------------------------------------------------------------*
+021600* 2000-PROCESS-AUDIT-RECORD - ACCUMULATE ONE AUDIT RECORD INTO   *
+021700* THE REPORT TOTALS, THEN READ THE NEXT ONE                      *
+021800*----------------------------------------------------------------*
+021900 2000-PROCESS-AUDIT-RECORD.
+022000     ADD 1 TO WS-TOTAL-COUNT.
+022100
+022200     IF AR-RESPCODE NOT = WS-NORMAL-RESP
+022300         ADD 1 TO WS-ERROR-COUNT
+022400     ELSE
+022410         ADD 1 TO WS-NORMAL-COUNT
+022420
+022430         IF IS-FIRST-RECORD
+022700             MOVE AR-INPUT-VALUE  TO WS-MIN-INPUT
+022800             MOVE AR-INPUT-VALUE  TO WS-MAX-INPUT
+022900             MOVE AR-OUTPUT-VALUE TO WS-MIN-OUTPUT
+023000             MOVE AR-OUTPUT-VALUE TO WS-MAX-OUTPUT
+023100             MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+023200         ELSE
+023300             IF AR-INPUT-VALUE < WS-MIN-INPUT
+023400                 MOVE AR-INPUT-VALUE TO WS-MIN-INPUT
+023500             END-IF
+023600             IF AR-INPUT-VALUE > WS-MAX-INPUT
+023700                 MOVE AR-INPUT-VALUE TO WS-MAX-INPUT
+023800             END-IF
+023900             IF AR-OUTPUT-VALUE < WS-MIN-OUTPUT
+024000                 MOVE AR-OUTPUT-VALUE TO WS-MIN-OUTPUT
+024100             END-IF
+024200             IF AR-OUTPUT-VALUE > WS-MAX-OUTPUT
+024300                 MOVE AR-OUTPUT-VALUE TO WS-MAX-OUTPUT
+024400             END-IF
+024450         END-IF
+024460
+024470*        A RESP-ERROR OR VALIDATION-REJECT RECORD CARRIES A
+024480*        ZEROED OR STALE OUTPUT-VALUE (SEE CONVERT.CBL) AND
+024490*        WOULD DISTORT THE MIN/MAX/AVERAGE IF FOLDED IN, SO
+024495*        ONLY NORMAL RECORDS CONTRIBUTE TO THE SUMS BELOW.
+024500         ADD AR-INPUT-VALUE  TO WS-SUM-INPUT
+024550         ADD AR-OUTPUT-VALUE TO WS-SUM-OUTPUT
+024600     END-IF.
+024900
+025000     PERFORM 2100-READ-AUDIT-RECORD
+025100         THRU 2100-EXIT.
+025200 2000-EXIT.
+025300     EXIT.
+025400
+025500*----------------------------------------------------------------*
+025600* 2100-READ-AUDIT-RECORD                                        *
+025700*----------------------------------------------------------------*
+025800 2100-READ-AUDIT-RECORD.
+025900     READ AUDIT-FILE
+026000         AT END
+026100             MOVE 'Y' TO WS-EOF-SWITCH
+026200     END-READ.
+026300 2100-EXIT.
+026400     EXIT.
+026500
+026600*----------------------------------------------------------------*
+026700* 3000-PRODUCE-REPORT - WRITE THE SUMMARY LINES                 *
+026800*----------------------------------------------------------------*
+026900 3000-PRODUCE-REPORT.
+027000     WRITE REPORT-LINE FROM WS-HEADING-1
+027100         AFTER ADVANCING PAGE.
+027200     WRITE REPORT-LINE FROM WS-HEADING-2
+027300         AFTER ADVANCING 1 LINE.
+027400
+027500     IF WS-TOTAL-COUNT = 0
+027600         WRITE REPORT-LINE FROM WS-LINE-NONE
+027700             AFTER ADVANCING 1 LINE
+027800     ELSE
+027900         PERFORM 3100-COMPUTE-AVERAGES
+028000             THRU 3100-EXIT
+028100
+028200         MOVE WS-TOTAL-COUNT  TO WS-L-TOTAL
+028300         WRITE REPORT-LINE FROM WS-LINE-TOTAL
+028400             AFTER ADVANCING 1 LINE
+028500
+028600         MOVE WS-ERROR-COUNT  TO WS-L-ERRORS
+028700         WRITE REPORT-LINE FROM WS-LINE-ERRORS
+028800             AFTER ADVANCING 1 LINE
+028900
+029000         MOVE WS-MIN-INPUT    TO WS-L-INPUT-MIN
+029100         MOVE WS-MAX-INPUT    TO WS-L-INPUT-MAX
+029200         MOVE WS-AVG-INPUT    TO WS-L-INPUT-AVG
+029300         WRITE REPORT-LINE FROM WS-LINE-INPUT
+029400             AFTER ADVANCING 1 LINE
+029500
+029600         MOVE WS-MIN-OUTPUT   TO WS-L-OUTPUT-MIN
+029700         MOVE WS-MAX-OUTPUT   TO WS-L-OUTPUT-MAX
+029800         MOVE WS-AVG-OUTPUT   TO WS-L-OUTPUT-AVG
+029900         WRITE REPORT-LINE FROM WS-LINE-OUTPUT
+030000             AFTER ADVANCING 1 LINE
+030100     END-IF.
+030200 3000-EXIT.
+030300     EXIT.
+030400
+030500*----------------------------------------------------------------*
+030600* 3100-COMPUTE-AVERAGES                                         *
+030700*----------------------------------------------------------------*
+030800 3100-COMPUTE-AVERAGES.
+030850     IF WS-NORMAL-COUNT > 0
+030900         COMPUTE WS-AVG-INPUT ROUNDED =
+031000                 WS-SUM-INPUT / WS-NORMAL-COUNT
+031100         COMPUTE WS-AVG-OUTPUT ROUNDED =
+031200                 WS-SUM-OUTPUT / WS-NORMAL-COUNT
+031250     END-IF.
+031300 3100-EXIT.
+031400     EXIT.
+031500
+031600*----------------------------------------------------------------*
+031700* 9999-TERMINATE - CLOSE FILES                                  *
+031800*----------------------------------------------------------------*
+031900 9999-TERMINATE.
+032000     CLOSE AUDIT-FILE.
+032100     CLOSE REPORT-FILE.
+032200 9999-EXIT.
+032300     EXIT.
