@@ -0,0 +1,19 @@
+//CONVRPT  JOB (ACCTNO),'CONVERT AUDIT SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  LICENSED MATERIALS - PROPERTY OF IBM                        *
+//*  SAMPLE                                                      *
+//*  (C) COPYRIGHT IBM CORP. 2016 ALL RIGHTS RESERVED             *
+//*--------------------------------------------------------------*
+//*
+//* NIGHTLY SUMMARY OF THE CONVERT TRANSACTION AUDIT LOG.
+//* RUN AFTER THE ONLINE SYSTEM HAS CLOSED THE CURRENT AUDITLOG
+//* EXTRACT SO THE FILE IS NOT BEING WRITTEN TO WHILE THIS STEP
+//* READS IT.
+//*
+//STEP010  EXEC PGM=CONVRPT
+//STEPLIB  DD DISP=SHR,DSN=CICSDEV.BITLINK.LOADLIB
+//AUDITLOG DD DISP=SHR,DSN=CICSDEV.BITLINK.AUDITLOG
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
